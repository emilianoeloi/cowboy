@@ -14,28 +14,138 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. PC.
        OBJECT-COMPUTER. PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-AUDITORIA ASSIGN TO "CALC-AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+           SELECT ARQUIVO-TRANSACOES ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSACOES.
+           SELECT ARQUIVO-INTERFACE ASSIGN TO "INTERFACE-CONTABIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INTERFACE.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-AUDITORIA
+           RECORDING MODE IS F.
+      * 85 bytes cobre exatamente a concatenacao feita em
+      * GRAVAR-AUDITORIA (data/hora + operacao + N1 + N2 + resultado)
+      * com a largura atual de WS-AUDIT-NUM1/2 e WS-AUDIT-RESULTADO
+       01  REG-AUDITORIA           PIC X(85).
+
+      * Transacoes de um lote a processar sem intervencao do operador
+       FD  ARQUIVO-TRANSACOES
+           RECORDING MODE IS F.
+       01  REG-TRANSACAO.
+           05 TRANS-OPERACAO       PIC 9(1).
+           05 TRANS-NUMERO-1       PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 TRANS-NUMERO-2       PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 TRANS-UNIDADE        PIC X(3).
+
+      * Interface de layout fixo para o job de lancamento contabil
+      * consumir os calculos concluidos
+       FD  ARQUIVO-INTERFACE
+           RECORDING MODE IS F.
+       01  REG-INTERFACE.
+           05 INTF-OPERACAO        PIC 9(1).
+           05 INTF-NUMERO-1        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 INTF-NUMERO-2        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 INTF-UNIDADE         PIC X(3).
+      * S9(14) para acompanhar a largura de WS-RESULTADO (o maior
+      * resultado possivel, vindo da multiplicacao)
+           05 INTF-RESULTADO       PIC S9(14)V9(6)
+                                      SIGN LEADING SEPARATE.
+
        WORKING-STORAGE SECTION.
-      * Números de entrada
-       01 WS-NUMERO-1          PIC 9(5) VALUE ZEROS.
-       01 WS-NUMERO-2          PIC 9(5) VALUE ZEROS.
+      * Status dos arquivos
+       01 WS-FS-AUDITORIA      PIC X(2) VALUE ZEROS.
+       01 WS-FS-TRANSACOES     PIC X(2) VALUE ZEROS.
+       01 WS-FS-INTERFACE      PIC X(2) VALUE ZEROS.
+
+      * Codigo de moeda/unidade que qualifica os numeros de entrada
+      * (ex.: BRL, USD, UN, HR)
+       01 WS-UNIDADE            PIC X(3) VALUE SPACES.
+
+      * Modo de execucao (1=Interativo, 2=Lote) e fim do arquivo de lote
+       01 WS-MODO-EXECUCAO     PIC 9(1) VALUE 1.
+       01 WS-FIM-TRANSACOES    PIC X(1) VALUE "N".
+
+      * Sinaliza que a operacao corrente falhou (ex.: divisao por zero)
+      * para que o fluxo continue com a proxima transacao em vez de
+      * encerrar o job inteiro
+       01 WS-ERRO-CALCULO      PIC X(1) VALUE "N".
+
+      * Indica se a opcao de menu digitada esta na faixa valida
+       01 WS-OPCAO-VALIDA      PIC X(1) VALUE "N".
+
+      * Contadores de controle - um por operacao, para a conferencia
+      * de volume de fim de dia
+       01 WS-CONT-SOMA             PIC 9(6) VALUE ZEROS.
+       01 WS-CONT-SUBTRACAO        PIC 9(6) VALUE ZEROS.
+       01 WS-CONT-MULTIPLICACAO    PIC 9(6) VALUE ZEROS.
+       01 WS-CONT-DIVISAO          PIC 9(6) VALUE ZEROS.
+       01 WS-CONT-LOG              PIC 9(6) VALUE ZEROS.
+       01 WS-CONT-PERCENTUAL       PIC 9(6) VALUE ZEROS.
+       01 WS-CONT-POTENCIA         PIC 9(6) VALUE ZEROS.
+       01 WS-CONT-TOTAL            PIC 9(7) VALUE ZEROS.
+
+      * Data/hora corrente, usada para carimbar a auditoria
+       01 WS-TIMESTAMP-BRUTO   PIC X(21) VALUE SPACES.
+       01 WS-AUDIT-DATA-HORA   PIC X(19) VALUE SPACES.
+
+      * Campos do registro de auditoria (uma linha por calculo)
+       01 WS-AUDIT-NUM1        PIC -(7)9.99.
+       01 WS-AUDIT-NUM2        PIC -(7)9.99.
+       01 WS-AUDIT-RESULTADO   PIC X(20) VALUE SPACES.
+      * Números de entrada - assinados e com 2 casas decimais para
+      * suportar ajustes negativos e valores de centavos de razao
+       01 WS-NUMERO-1          PIC S9(7)V99 VALUE ZEROS.
+       01 WS-NUMERO-2          PIC S9(7)V99 VALUE ZEROS.
+
+      * Números de entrada formatados para display (exibem sinal e
+      * casas decimais) - 7 posicoes de digito para acompanhar a
+      * largura inteira de WS-NUMERO-1/2 (PIC S9(7)V99)
+       01 WS-NUMERO-1-DISPLAY  PIC -(7)9.99.
+       01 WS-NUMERO-2-DISPLAY  PIC -(7)9.99.
 
       * Operação escolhida (1=Soma, 2=Subtracao, 3=Multiplicacao, 4=Divisao)
        01 WS-OPERACAO          PIC 9(1) VALUE ZEROS.
 
+      * Valor numerico digitado no menu antes de validar a faixa 0-7;
+      * mais largo que WS-OPERACAO para nao truncar uma entrada como
+      * "15" e deixa-la passar como se fosse "5"
+       01 WS-OPERACAO-CANDIDATA PIC S9(4) VALUE ZEROS.
+
       * Resultado com sinal para suportar negativos
-      * PIC S9(10) para comportar multiplicacao (99999 x 99999 = ~10 digitos)
-       01 WS-RESULTADO         PIC S9(10) VALUE ZEROS.
+      * PIC S9(14)V99 para comportar multiplicacao de valores com casas
+      * decimais (9999999.99 x 9999999.99 = 99999999800000.0001, 14
+      * digitos inteiros) sem perder precisao
+       01 WS-RESULTADO         PIC S9(14)V99 VALUE ZEROS.
 
       * Resultado formatado para display (exibe sinal negativo)
-       01 WS-RESULTADO-DISPLAY PIC -(9)9.
+       01 WS-RESULTADO-DISPLAY PIC -(14)9.99.
 
-      * Resultado da divisão com 2 casas decimais
-       01 WS-RESULTADO-DIVISAO     PIC S9(10)V99 VALUE ZEROS.
+      * Resultado da divisão - guardado com ate 6 casas decimais; quantas
+      * delas sao realmente significativas depende de WS-DIV-CASAS-DEC
+      * (configuravel em CONFIGURAR-DIVISAO)
+       01 WS-RESULTADO-DIVISAO     PIC S9(10)V9(6) VALUE ZEROS.
 
-      * Resultado da divisão formatado para display
-       01 WS-RESULTADO-DIV-DISPLAY PIC -(9)9.99.
+      * Resultado da divisão formatado com todas as 6 casas decimais
+       01 WS-RESULTADO-DIV-DISPLAY-MAX PIC -(9)9.9(6).
+
+      * Resultado da divisão exibido apenas com WS-DIV-CASAS-DEC casas
+      * (recorte de WS-RESULTADO-DIV-DISPLAY-MAX)
+       01 WS-RESULTADO-DIV-DISPLAY PIC X(17) VALUE SPACES.
+
+      * Modo de arredondamento e casas decimais da divisao, definidos
+      * uma vez no inicio da execucao (ver CONFIGURAR-DIVISAO)
+       01 WS-DIV-MODO-ARRED    PIC X(1) VALUE "S".
+       01 WS-DIV-CASAS-DEC     PIC 9(1) VALUE 2.
+       01 WS-DIV-FATOR         PIC 9(7) VALUE 100.
+       01 WS-DIV-ESCALADO      PIC S9(16) VALUE ZEROS.
+       01 WS-DIV-TAMANHO-DISP  PIC 9(2) VALUE 13.
 
       * Resultado do logaritmo com 6 casas decimais
        01 WS-RESULTADO-LOG         PIC S9(5)V9(6) VALUE ZEROS.
@@ -43,22 +153,229 @@
       * Resultado do logaritmo formatado para display
        01 WS-RESULTADO-LOG-DISPLAY PIC -(4)9.9(6).
 
+      * Resultado da potenciacao com 6 casas decimais
+       01 WS-RESULTADO-POTENCIA     PIC S9(10)V9(6) VALUE ZEROS.
+
+      * Resultado da potenciacao formatado para display - 10 posicoes
+      * de digito para acompanhar a largura inteira de
+      * WS-RESULTADO-POTENCIA (PIC S9(10)V9(6))
+       01 WS-RESULTADO-POT-DISPLAY  PIC -(10)9.9(6).
+
+      * Auxiliar para verificar se o expoente e um numero inteiro,
+      * usado para rejeitar base negativa com expoente fracionario
+      * (raiz de numero negativo, que nao tem resultado real)
+       01 WS-POT-EXPOENTE-INTEIRO   PIC S9(9) VALUE ZEROS.
+
       * Linha decorativa
        01 WS-LINHA             PIC X(40) VALUE ALL "=".
 
+      * Buffer alfanumerico para ACCEPT dos numeros digitados pelo
+      * operador; convertido para WS-NUMERO-1/2 via FUNCTION NUMVAL,
+      * pois ACCEPT direto num campo numerico com ponto decimal
+      * implicito desalinha os digitos quando a entrada usa toda a
+      * largura do campo (ex.: "1234567.89" perde o digito das centenas
+      * de milhar ou as casas decimais)
+       01 WS-ENTRADA-NUMERICA  PIC X(15) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
       ******************************************************************
       * INICIO - Parágrafo principal que controla o fluxo
       ******************************************************************
        INICIO.
+           PERFORM ABRIR-ARQUIVO-AUDITORIA.
+           PERFORM ABRIR-ARQUIVO-INTERFACE.
            PERFORM EXIBIR-CABECALHO.
+           PERFORM SELECIONAR-MODO-EXECUCAO.
+           PERFORM CONFIGURAR-DIVISAO.
+           IF WS-MODO-EXECUCAO = 2
+               PERFORM PROCESSAR-MODO-LOTE
+           ELSE
+               PERFORM PROCESSAR-MODO-INTERATIVO
+           END-IF.
+           PERFORM EXIBIR-TOTAIS-CONTROLE.
+           CLOSE ARQUIVO-AUDITORIA.
+           CLOSE ARQUIVO-INTERFACE.
+           DISPLAY " ".
+           DISPLAY "Programa encerrado com sucesso!".
+           STOP RUN.
+
+      ******************************************************************
+      * PROCESSAR-MODO-INTERATIVO - Repete menu/calculo/resultado ate o
+      *                             operador escolher "0 - Sair"
+      ******************************************************************
+       PROCESSAR-MODO-INTERATIVO.
            PERFORM EXIBIR-MENU.
-           IF WS-OPERACAO = 5
-               PERFORM LER-NUMERO-LOG
+           PERFORM UNTIL WS-OPERACAO = 0
+               IF WS-OPERACAO = 5
+                   PERFORM LER-NUMERO-LOG
+               ELSE
+                   PERFORM LER-NUMEROS
+               END-IF
+               PERFORM LER-UNIDADE
+               PERFORM EXECUTAR-OPERACAO
+               IF WS-ERRO-CALCULO = "N"
+                   PERFORM EXIBIR-RESULTADO
+                   PERFORM GRAVAR-AUDITORIA
+                   PERFORM GRAVAR-INTERFACE
+               END-IF
+               PERFORM EXIBIR-MENU
+           END-PERFORM.
+
+      ******************************************************************
+      * ABRIR-ARQUIVO-AUDITORIA - Abre CALC-AUDIT.DAT para acrescimo,
+      *                           criando o arquivo caso ainda nao exista
+      *                           (status "35"). Qualquer outro status
+      *                           de erro e fatal - a auditoria e
+      *                           obrigatoria, entao o job nao continua
+      *                           sem conseguir gravar nela
+      ******************************************************************
+       ABRIR-ARQUIVO-AUDITORIA.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           IF WS-FS-AUDITORIA = "35"
+               OPEN OUTPUT ARQUIVO-AUDITORIA
+           END-IF.
+           IF WS-FS-AUDITORIA NOT = "00"
+               DISPLAY " "
+               DISPLAY "ERRO FATAL: nao foi possivel abrir "
+                   "CALC-AUDIT.DAT (status " WS-FS-AUDITORIA ")."
+               STOP RUN
+           END-IF.
+
+      ******************************************************************
+      * ABRIR-ARQUIVO-INTERFACE - Abre INTERFACE-CONTABIL.DAT para
+      *                           acrescimo, criando-o caso nao exista
+      *                           (status "35"). Qualquer outro status
+      *                           de erro e fatal, pelo mesmo motivo de
+      *                           ABRIR-ARQUIVO-AUDITORIA
+      ******************************************************************
+       ABRIR-ARQUIVO-INTERFACE.
+           OPEN EXTEND ARQUIVO-INTERFACE.
+           IF WS-FS-INTERFACE = "35"
+               OPEN OUTPUT ARQUIVO-INTERFACE
+           END-IF.
+           IF WS-FS-INTERFACE NOT = "00"
+               DISPLAY " "
+               DISPLAY "ERRO FATAL: nao foi possivel abrir "
+                   "INTERFACE-CONTABIL.DAT (status " WS-FS-INTERFACE
+                   ")."
+               STOP RUN
+           END-IF.
+
+      ******************************************************************
+      * SELECIONAR-MODO-EXECUCAO - Determina o modo de execucao sem
+      *                            depender de resposta do operador
+      *                            quando o job roda sem assistencia:
+      *                            se TRANSACOES.DAT existir, assume
+      *                            modo lote automaticamente; so
+      *                            pergunta ao console quando o arquivo
+      *                            nao esta presente
+      ******************************************************************
+       SELECIONAR-MODO-EXECUCAO.
+           OPEN INPUT ARQUIVO-TRANSACOES.
+           IF WS-FS-TRANSACOES = "00"
+               CLOSE ARQUIVO-TRANSACOES
+               MOVE 2 TO WS-MODO-EXECUCAO
+               DISPLAY " "
+               DISPLAY "TRANSACOES.DAT encontrado - modo lote "
+                   "selecionado automaticamente."
+           ELSE
+               DISPLAY " "
+               DISPLAY "Modo de execucao:"
+               DISPLAY "  1 - Interativo (console)"
+               DISPLAY "  2 - Lote (le TRANSACOES.DAT)"
+               DISPLAY "Digite o modo (1 ou 2): "
+               ACCEPT WS-MODO-EXECUCAO
+           END-IF.
+
+      ******************************************************************
+      * CONFIGURAR-DIVISAO - Pergunta, uma vez por execucao, se a
+      *                      divisao deve arredondar ou truncar e com
+      *                      quantas casas decimais exibir o resultado.
+      *                      Em modo lote nao ha operador para responder,
+      *                      entao usa a configuracao padrao (arredondar,
+      *                      2 casas decimais - ver VALUE em
+      *                      WS-DIV-MODO-ARRED/WS-DIV-CASAS-DEC)
+      ******************************************************************
+       CONFIGURAR-DIVISAO.
+           IF WS-MODO-EXECUCAO = 2
+               DISPLAY " "
+               DISPLAY "Modo lote: usando configuracao padrao da "
+                   "divisao (arredondar, 2 casas decimais)."
+           ELSE
+               DISPLAY " "
+               DISPLAY "Configuracao da divisao:"
+               DISPLAY "Arredondar o resultado (S) ou truncar (N)? "
+               ACCEPT WS-DIV-MODO-ARRED
+               MOVE FUNCTION UPPER-CASE(WS-DIV-MODO-ARRED)
+                   TO WS-DIV-MODO-ARRED
+               IF WS-DIV-MODO-ARRED NOT = "N"
+                   MOVE "S" TO WS-DIV-MODO-ARRED
+               END-IF
+               DISPLAY "Quantas casas decimais (0 a 6)? "
+               ACCEPT WS-DIV-CASAS-DEC
+               IF WS-DIV-CASAS-DEC > 6
+                   MOVE 6 TO WS-DIV-CASAS-DEC
+               END-IF
+           END-IF.
+           COMPUTE WS-DIV-FATOR = 10 ** WS-DIV-CASAS-DEC.
+           COMPUTE WS-DIV-TAMANHO-DISP = 11 + WS-DIV-CASAS-DEC.
+           IF WS-DIV-CASAS-DEC = 0
+               COMPUTE WS-DIV-TAMANHO-DISP = 10
+           END-IF.
+
+      ******************************************************************
+      * PROCESSAR-MODO-LOTE - Le cada transacao de TRANSACOES.DAT e
+      *                       executa a operacao correspondente, sem
+      *                       intervencao do operador
+      ******************************************************************
+       PROCESSAR-MODO-LOTE.
+           OPEN INPUT ARQUIVO-TRANSACOES.
+           IF WS-FS-TRANSACOES NOT = "00"
+               DISPLAY " "
+               DISPLAY "ERRO: nao foi possivel abrir TRANSACOES.DAT"
            ELSE
-               PERFORM LER-NUMEROS
+               MOVE "N" TO WS-FIM-TRANSACOES
+               PERFORM UNTIL WS-FIM-TRANSACOES = "S"
+                   READ ARQUIVO-TRANSACOES
+                       AT END
+                           MOVE "S" TO WS-FIM-TRANSACOES
+                       NOT AT END
+                           PERFORM CARREGAR-TRANSACAO
+                           PERFORM EXECUTAR-OPERACAO
+                           IF WS-ERRO-CALCULO = "N"
+                               PERFORM EXIBIR-RESULTADO
+                               PERFORM GRAVAR-AUDITORIA
+                               PERFORM GRAVAR-INTERFACE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQUIVO-TRANSACOES
            END-IF.
+
+      ******************************************************************
+      * CARREGAR-TRANSACAO - Copia os campos de uma transacao do lote
+      *                      para as variaveis de trabalho da calculadora
+      ******************************************************************
+       CARREGAR-TRANSACAO.
+           MOVE TRANS-OPERACAO TO WS-OPERACAO.
+           MOVE TRANS-NUMERO-1 TO WS-NUMERO-1.
+           MOVE TRANS-NUMERO-2 TO WS-NUMERO-2.
+           MOVE TRANS-UNIDADE TO WS-UNIDADE.
+           IF WS-OPERACAO = 5
+      * Operacao unaria - ignora o que vier em TRANS-NUMERO-2 para
+      * nao gravar um segundo operando espurio na auditoria/interface
+               MOVE ZEROS TO WS-NUMERO-2
+           END-IF.
+           MOVE WS-NUMERO-1 TO WS-NUMERO-1-DISPLAY.
+           MOVE WS-NUMERO-2 TO WS-NUMERO-2-DISPLAY.
+
+      ******************************************************************
+      * EXECUTAR-OPERACAO - Direciona para o paragrafo de calculo de
+      *                     acordo com WS-OPERACAO
+      ******************************************************************
+       EXECUTAR-OPERACAO.
+           MOVE "N" TO WS-ERRO-CALCULO.
            IF WS-OPERACAO = 1
                PERFORM CALCULAR-SOMA
            ELSE IF WS-OPERACAO = 2
@@ -69,12 +386,18 @@
                PERFORM CALCULAR-DIVISAO
            ELSE IF WS-OPERACAO = 5
                PERFORM CALCULAR-LOG
+           ELSE IF WS-OPERACAO = 6
+               PERFORM CALCULAR-PERCENTUAL
+           ELSE IF WS-OPERACAO = 7
+               PERFORM CALCULAR-POTENCIA
            ELSE
-               DISPLAY "Opcao invalida! Encerrando."
-               STOP RUN
+      * So chega aqui em modo lote: o menu interativo ja valida a
+      * faixa 0-7 antes de perguntar os numeros
+               DISPLAY " "
+               DISPLAY "ERRO: Opcao de operacao invalida na transacao!"
+               DISPLAY " "
+               MOVE "S" TO WS-ERRO-CALCULO
            END-IF.
-           PERFORM EXIBIR-RESULTADO.
-           STOP RUN.
 
       ******************************************************************
       * EXIBIR-CABECALHO - Mostra o título do programa
@@ -87,41 +410,87 @@
 
       ******************************************************************
       * EXIBIR-MENU - Solicita a operação desejada
+      *              Aceita a resposta num buffer alfanumerico e valida
+      *              com FUNCTION TEST-NUMVAL antes de converter, para
+      *              que uma entrada em branco ou nao numerica seja
+      *              rejeitada em vez de virar "0" e ser aceita como
+      *              "0 - Sair" (mesmo problema ja corrigido em
+      *              LER-NUMEROS/LER-NUMERO-LOG)
       ******************************************************************
        EXIBIR-MENU.
-           DISPLAY " ".
-           DISPLAY "Escolha a operacao:".
-           DISPLAY "  1 - Soma".
-           DISPLAY "  2 - Subtracao".
-           DISPLAY "  3 - Multiplicacao".
-           DISPLAY "  4 - Divisao".
-           DISPLAY "  5 - Logaritmo (base 10)".
-           DISPLAY " ".
-           DISPLAY "Digite sua opcao (1, 2, 3, 4 ou 5): ".
-           ACCEPT WS-OPERACAO.
+           MOVE "N" TO WS-OPCAO-VALIDA.
+           PERFORM UNTIL WS-OPCAO-VALIDA = "S"
+               DISPLAY " "
+               DISPLAY "Escolha a operacao:"
+               DISPLAY "  1 - Soma"
+               DISPLAY "  2 - Subtracao"
+               DISPLAY "  3 - Multiplicacao"
+               DISPLAY "  4 - Divisao"
+               DISPLAY "  5 - Logaritmo (base 10)"
+               DISPLAY "  6 - Percentual (X% de Y)"
+               DISPLAY "  7 - Potenciacao (X elevado a Y)"
+               DISPLAY "  0 - Sair"
+               DISPLAY " "
+               DISPLAY "Digite sua opcao (0 a 7): "
+               ACCEPT WS-ENTRADA-NUMERICA
+               IF FUNCTION TEST-NUMVAL(WS-ENTRADA-NUMERICA) = 0
+                   COMPUTE WS-OPERACAO-CANDIDATA =
+                       FUNCTION NUMVAL(WS-ENTRADA-NUMERICA)
+                   IF WS-OPERACAO-CANDIDATA >= 0
+                           AND WS-OPERACAO-CANDIDATA <= 7
+                       MOVE WS-OPERACAO-CANDIDATA TO WS-OPERACAO
+                       MOVE "S" TO WS-OPCAO-VALIDA
+                   ELSE
+                       DISPLAY "Opcao invalida! Tente novamente."
+                   END-IF
+               ELSE
+                   DISPLAY "Opcao invalida! Tente novamente."
+               END-IF
+           END-PERFORM.
 
       ******************************************************************
       * LER-NUMEROS - Solicita os números ao usuário
       ******************************************************************
        LER-NUMEROS.
            DISPLAY " ".
-           DISPLAY "Digite o primeiro numero (0-99999): ".
-           ACCEPT WS-NUMERO-1.
-           DISPLAY "Digite o segundo numero (0-99999): ".
-           ACCEPT WS-NUMERO-2.
+           DISPLAY "Digite o primeiro numero (ex.: -1250.75): ".
+           ACCEPT WS-ENTRADA-NUMERICA.
+           COMPUTE WS-NUMERO-1 = FUNCTION NUMVAL(WS-ENTRADA-NUMERICA).
+           DISPLAY "Digite o segundo numero (ex.: -1250.75): ".
+           ACCEPT WS-ENTRADA-NUMERICA.
+           COMPUTE WS-NUMERO-2 = FUNCTION NUMVAL(WS-ENTRADA-NUMERICA).
+           MOVE WS-NUMERO-1 TO WS-NUMERO-1-DISPLAY.
+           MOVE WS-NUMERO-2 TO WS-NUMERO-2-DISPLAY.
 
       ******************************************************************
       * LER-NUMERO-LOG - Solicita apenas um numero para o logaritmo
+      *                  (operacao unaria - zera WS-NUMERO-2 para nao
+      *                  arrastar o segundo operando de um calculo
+      *                  anterior para a auditoria/interface)
       ******************************************************************
        LER-NUMERO-LOG.
            DISPLAY " ".
            DISPLAY "Digite o numero (deve ser maior que zero): ".
-           ACCEPT WS-NUMERO-1.
+           ACCEPT WS-ENTRADA-NUMERICA.
+           COMPUTE WS-NUMERO-1 = FUNCTION NUMVAL(WS-ENTRADA-NUMERICA).
+           MOVE ZEROS TO WS-NUMERO-2.
+           MOVE WS-NUMERO-1 TO WS-NUMERO-1-DISPLAY.
+           MOVE WS-NUMERO-2 TO WS-NUMERO-2-DISPLAY.
+
+      ******************************************************************
+      * LER-UNIDADE - Solicita o codigo de moeda/unidade que qualifica
+      *              os numeros informados (ex.: BRL, USD, UN, HR)
+      ******************************************************************
+       LER-UNIDADE.
+           DISPLAY " ".
+           DISPLAY "Digite o codigo da moeda/unidade (ex.: BRL): ".
+           ACCEPT WS-UNIDADE.
 
       ******************************************************************
       * CALCULAR-SOMA - Realiza a operação de soma
       ******************************************************************
        CALCULAR-SOMA.
+           ADD 1 TO WS-CONT-SOMA.
            ADD WS-NUMERO-1 TO WS-NUMERO-2
                GIVING WS-RESULTADO.
            MOVE WS-RESULTADO TO WS-RESULTADO-DISPLAY.
@@ -130,6 +499,7 @@
       * CALCULAR-SUBTRACAO - Realiza a operação de subtração
       ******************************************************************
        CALCULAR-SUBTRACAO.
+           ADD 1 TO WS-CONT-SUBTRACAO.
            SUBTRACT WS-NUMERO-2 FROM WS-NUMERO-1
                GIVING WS-RESULTADO.
            MOVE WS-RESULTADO TO WS-RESULTADO-DISPLAY.
@@ -138,8 +508,9 @@
       * CALCULAR-MULTIPLICACAO - Realiza a operação de multiplicação
       ******************************************************************
        CALCULAR-MULTIPLICACAO.
+           ADD 1 TO WS-CONT-MULTIPLICACAO.
            MULTIPLY WS-NUMERO-1 BY WS-NUMERO-2
-               GIVING WS-RESULTADO.
+               GIVING WS-RESULTADO ROUNDED.
            MOVE WS-RESULTADO TO WS-RESULTADO-DISPLAY.
 
       ******************************************************************
@@ -151,11 +522,22 @@
                DISPLAY " "
                DISPLAY "ERRO: Divisao por zero nao e permitida!"
                DISPLAY " "
-               STOP RUN
+               MOVE "S" TO WS-ERRO-CALCULO
            ELSE
-               DIVIDE WS-NUMERO-1 BY WS-NUMERO-2
-                   GIVING WS-RESULTADO-DIVISAO
+               ADD 1 TO WS-CONT-DIVISAO
+               IF WS-DIV-MODO-ARRED = "S"
+                   COMPUTE WS-DIV-ESCALADO ROUNDED =
+                       (WS-NUMERO-1 * WS-DIV-FATOR) / WS-NUMERO-2
+               ELSE
+                   COMPUTE WS-DIV-ESCALADO =
+                       (WS-NUMERO-1 * WS-DIV-FATOR) / WS-NUMERO-2
+               END-IF
+               COMPUTE WS-RESULTADO-DIVISAO =
+                   WS-DIV-ESCALADO / WS-DIV-FATOR
                MOVE WS-RESULTADO-DIVISAO
+                   TO WS-RESULTADO-DIV-DISPLAY-MAX
+               MOVE WS-RESULTADO-DIV-DISPLAY-MAX
+                       (1:WS-DIV-TAMANHO-DISP)
                    TO WS-RESULTADO-DIV-DISPLAY
            END-IF.
 
@@ -168,14 +550,59 @@
                DISPLAY " "
                DISPLAY "ERRO: Logaritmo de zero nao e permitido!"
                DISPLAY " "
-               STOP RUN
+               MOVE "S" TO WS-ERRO-CALCULO
            ELSE
+               ADD 1 TO WS-CONT-LOG
                COMPUTE WS-RESULTADO-LOG =
                    FUNCTION LOG10(WS-NUMERO-1)
                MOVE WS-RESULTADO-LOG
                    TO WS-RESULTADO-LOG-DISPLAY
            END-IF.
 
+      ******************************************************************
+      * CALCULAR-PERCENTUAL - Calcula quanto e WS-NUMERO-1 por cento
+      *                       de WS-NUMERO-2
+      ******************************************************************
+       CALCULAR-PERCENTUAL.
+           ADD 1 TO WS-CONT-PERCENTUAL.
+           COMPUTE WS-RESULTADO ROUNDED =
+               (WS-NUMERO-1 * WS-NUMERO-2) / 100.
+           MOVE WS-RESULTADO TO WS-RESULTADO-DISPLAY.
+
+      ******************************************************************
+      * CALCULAR-POTENCIA - Calcula WS-NUMERO-1 elevado a WS-NUMERO-2
+      *                    Verifica base negativa com expoente
+      *                    fracionario (nao tem resultado real) e
+      *                    resultado grande demais para
+      *                    WS-RESULTADO-POTENCIA (ON SIZE ERROR)
+      ******************************************************************
+       CALCULAR-POTENCIA.
+           COMPUTE WS-POT-EXPOENTE-INTEIRO =
+               FUNCTION INTEGER(WS-NUMERO-2).
+           IF WS-NUMERO-1 < ZERO
+                   AND WS-NUMERO-2 NOT = WS-POT-EXPOENTE-INTEIRO
+               DISPLAY " "
+               DISPLAY "ERRO: Base negativa com expoente fracionario "
+                   "nao tem resultado real!"
+               DISPLAY " "
+               MOVE "S" TO WS-ERRO-CALCULO
+           ELSE
+               COMPUTE WS-RESULTADO-POTENCIA =
+                   WS-NUMERO-1 ** WS-NUMERO-2
+                   ON SIZE ERROR
+                       DISPLAY " "
+                       DISPLAY "ERRO: Resultado da potenciacao e "
+                           "grande demais para ser representado!"
+                       DISPLAY " "
+                       MOVE "S" TO WS-ERRO-CALCULO
+               END-COMPUTE
+               IF WS-ERRO-CALCULO = "N"
+                   ADD 1 TO WS-CONT-POTENCIA
+                   MOVE WS-RESULTADO-POTENCIA
+                       TO WS-RESULTADO-POT-DISPLAY
+               END-IF
+           END-IF.
+
       ******************************************************************
       * EXIBIR-RESULTADO - Mostra o resultado formatado
       ******************************************************************
@@ -190,26 +617,124 @@
                DISPLAY "RESULTADO DA MULTIPLICACAO"
            ELSE IF WS-OPERACAO = 4
                DISPLAY "RESULTADO DA DIVISAO"
-           ELSE
+           ELSE IF WS-OPERACAO = 5
                DISPLAY "RESULTADO DO LOGARITMO"
+           ELSE IF WS-OPERACAO = 6
+               DISPLAY "RESULTADO DO PERCENTUAL"
+           ELSE
+               DISPLAY "RESULTADO DA POTENCIACAO"
            END-IF.
            DISPLAY WS-LINHA.
            IF WS-OPERACAO = 1
-               DISPLAY WS-NUMERO-1 " + " WS-NUMERO-2 " = "
-                   WS-RESULTADO-DISPLAY
+               DISPLAY WS-NUMERO-1-DISPLAY " + " WS-NUMERO-2-DISPLAY
+                   " = " WS-RESULTADO-DISPLAY
            ELSE IF WS-OPERACAO = 2
-               DISPLAY WS-NUMERO-1 " - " WS-NUMERO-2 " = "
-                   WS-RESULTADO-DISPLAY
+               DISPLAY WS-NUMERO-1-DISPLAY " - " WS-NUMERO-2-DISPLAY
+                   " = " WS-RESULTADO-DISPLAY
            ELSE IF WS-OPERACAO = 3
-               DISPLAY WS-NUMERO-1 " x " WS-NUMERO-2 " = "
-                   WS-RESULTADO-DISPLAY
+               DISPLAY WS-NUMERO-1-DISPLAY " x " WS-NUMERO-2-DISPLAY
+                   " = " WS-RESULTADO-DISPLAY
            ELSE IF WS-OPERACAO = 4
-               DISPLAY WS-NUMERO-1 " / " WS-NUMERO-2 " = "
-                   WS-RESULTADO-DIV-DISPLAY
-           ELSE
-               DISPLAY "LOG10(" WS-NUMERO-1 ") = "
+               DISPLAY WS-NUMERO-1-DISPLAY " / " WS-NUMERO-2-DISPLAY
+                   " = " WS-RESULTADO-DIV-DISPLAY
+           ELSE IF WS-OPERACAO = 5
+               DISPLAY "LOG10(" WS-NUMERO-1-DISPLAY ") = "
                    WS-RESULTADO-LOG-DISPLAY
+           ELSE IF WS-OPERACAO = 6
+               DISPLAY WS-NUMERO-1-DISPLAY "% de "
+                   WS-NUMERO-2-DISPLAY " = " WS-RESULTADO-DISPLAY
+           ELSE
+               DISPLAY WS-NUMERO-1-DISPLAY " ^ " WS-NUMERO-2-DISPLAY
+                   " = " WS-RESULTADO-POT-DISPLAY
            END-IF.
            DISPLAY WS-LINHA.
            DISPLAY " ".
-           DISPLAY "Programa encerrado com sucesso!".
+           DISPLAY "Calculo concluido.".
+
+      ******************************************************************
+      * GRAVAR-AUDITORIA - Acrescenta uma linha ao arquivo CALC-AUDIT.DAT
+      *                    com a operacao, os numeros, o resultado e a
+      *                    data/hora em que o calculo foi executado
+      ******************************************************************
+       GRAVAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-BRUTO.
+           STRING WS-TIMESTAMP-BRUTO(1:4) "-" WS-TIMESTAMP-BRUTO(5:2)
+                  "-" WS-TIMESTAMP-BRUTO(7:2) " "
+                  WS-TIMESTAMP-BRUTO(9:2) ":" WS-TIMESTAMP-BRUTO(11:2)
+                  ":" WS-TIMESTAMP-BRUTO(13:2)
+                  DELIMITED BY SIZE INTO WS-AUDIT-DATA-HORA
+           END-STRING.
+           MOVE WS-NUMERO-1 TO WS-AUDIT-NUM1.
+           MOVE WS-NUMERO-2 TO WS-AUDIT-NUM2.
+           IF WS-OPERACAO = 4
+               MOVE WS-RESULTADO-DIV-DISPLAY TO WS-AUDIT-RESULTADO
+           ELSE IF WS-OPERACAO = 5
+               MOVE WS-RESULTADO-LOG-DISPLAY TO WS-AUDIT-RESULTADO
+           ELSE IF WS-OPERACAO = 7
+               MOVE WS-RESULTADO-POT-DISPLAY TO WS-AUDIT-RESULTADO
+           ELSE
+               MOVE WS-RESULTADO-DISPLAY TO WS-AUDIT-RESULTADO
+           END-IF.
+           STRING WS-AUDIT-DATA-HORA " OP=" WS-OPERACAO
+                  " N1=" WS-AUDIT-NUM1 " N2=" WS-AUDIT-NUM2
+                  " RESULTADO=" WS-AUDIT-RESULTADO
+                  DELIMITED BY SIZE INTO REG-AUDITORIA
+           END-STRING.
+           WRITE REG-AUDITORIA.
+           IF WS-FS-AUDITORIA NOT = "00"
+               DISPLAY " "
+               DISPLAY "ERRO FATAL: falha ao gravar CALC-AUDIT.DAT "
+                   "(status " WS-FS-AUDITORIA ")."
+               STOP RUN
+           END-IF.
+
+      ******************************************************************
+      * GRAVAR-INTERFACE - Exporta o calculo concluido para
+      *                    INTERFACE-CONTABIL.DAT, no layout fixo que o
+      *                    job de lancamento contabil consome
+      ******************************************************************
+       GRAVAR-INTERFACE.
+           MOVE WS-OPERACAO TO INTF-OPERACAO.
+           MOVE WS-NUMERO-1 TO INTF-NUMERO-1.
+           MOVE WS-NUMERO-2 TO INTF-NUMERO-2.
+           MOVE WS-UNIDADE TO INTF-UNIDADE.
+           IF WS-OPERACAO = 4
+               MOVE WS-RESULTADO-DIVISAO TO INTF-RESULTADO
+           ELSE IF WS-OPERACAO = 5
+               MOVE WS-RESULTADO-LOG TO INTF-RESULTADO
+           ELSE IF WS-OPERACAO = 7
+               MOVE WS-RESULTADO-POTENCIA TO INTF-RESULTADO
+           ELSE
+               MOVE WS-RESULTADO TO INTF-RESULTADO
+           END-IF.
+           WRITE REG-INTERFACE.
+           IF WS-FS-INTERFACE NOT = "00"
+               DISPLAY " "
+               DISPLAY "ERRO FATAL: falha ao gravar "
+                   "INTERFACE-CONTABIL.DAT (status " WS-FS-INTERFACE
+                   ")."
+               STOP RUN
+           END-IF.
+
+      ******************************************************************
+      * EXIBIR-TOTAIS-CONTROLE - Mostra a conferencia de volume de fim
+      *                          de execucao, por operacao e o total
+      ******************************************************************
+       EXIBIR-TOTAIS-CONTROLE.
+           COMPUTE WS-CONT-TOTAL = WS-CONT-SOMA + WS-CONT-SUBTRACAO
+               + WS-CONT-MULTIPLICACAO + WS-CONT-DIVISAO + WS-CONT-LOG
+               + WS-CONT-PERCENTUAL + WS-CONT-POTENCIA.
+           DISPLAY " ".
+           DISPLAY WS-LINHA.
+           DISPLAY "TOTAIS DE CONTROLE DA EXECUCAO".
+           DISPLAY WS-LINHA.
+           DISPLAY "Soma...........: " WS-CONT-SOMA.
+           DISPLAY "Subtracao......: " WS-CONT-SUBTRACAO.
+           DISPLAY "Multiplicacao..: " WS-CONT-MULTIPLICACAO.
+           DISPLAY "Divisao........: " WS-CONT-DIVISAO.
+           DISPLAY "Logaritmo......: " WS-CONT-LOG.
+           DISPLAY "Percentual.....: " WS-CONT-PERCENTUAL.
+           DISPLAY "Potenciacao....: " WS-CONT-POTENCIA.
+           DISPLAY WS-LINHA.
+           DISPLAY "TOTAL GERAL....: " WS-CONT-TOTAL.
+           DISPLAY WS-LINHA.
